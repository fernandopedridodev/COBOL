@@ -0,0 +1,60 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SistemaOperaciones.
+000030 AUTHOR. DEPARTAMENTO DE SISTEMAS.
+000040 INSTALLATION. DEPARTAMENTO DE SISTEMAS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED. 2026-08-09.
+000070*----------------------------------------------------------*
+000080* HISTORIAL DE MODIFICACIONES                               *
+000090*----------------------------------------------------------*
+000100* 2026-08-09  DSI  VERSION INICIAL. MENU UNIFICADO QUE       *
+000110*                  INVOCA LOS SISTEMAS DE INVENTARIO,        *
+000120*                  NOMINA Y LAS UTILIDADES DE ARITMETICA      *
+000130*                  COMO SUBPROGRAMAS DESDE UN SOLO PUNTO      *
+000140*                  DE ENTRADA.                                *
+000150*----------------------------------------------------------*
+000160 ENVIRONMENT DIVISION.
+000170 DATA DIVISION.
+000180 WORKING-STORAGE SECTION.
+000190 01  OPCION             PIC 9 VALUE 0.
+000200
+000210 PROCEDURE DIVISION.
+000220*============================================================
+000230* 0000-MAINLINE
+000240*============================================================
+000250 0000-MAINLINE.
+000260     DISPLAY "=== MENU DE OPERACIONES ===".
+000270     PERFORM 2000-MENU THRU 2000-EXIT.
+000280     DISPLAY "Gracias por usar el sistema.".
+000290     STOP RUN.
+000300
+000310*----------------------------------------------------------*
+000320* 2000-MENU - CICLO PRINCIPAL DE OPCIONES                    *
+000330*----------------------------------------------------------*
+000340 2000-MENU.
+000350     PERFORM UNTIL OPCION = 5
+000360         DISPLAY "1. Sistema de Inventario"
+000370         DISPLAY "2. Sistema de Nomina"
+000380         DISPLAY "3. Par o Impar"
+000390         DISPLAY "4. Suma de Numeros"
+000400         DISPLAY "5. Salir"
+000410         DISPLAY "Seleccione una opcion: "
+000420         ACCEPT OPCION
+000430
+000440         EVALUATE OPCION
+000450             WHEN 1
+000460                 CALL "SistemaInventario"
+000470             WHEN 2
+000480                 CALL "SistemaNomina"
+000490             WHEN 3
+000500                 CALL "ParImpar"
+000510             WHEN 4
+000520                 CALL "SumaNumeros"
+000530             WHEN 5
+000540                 CONTINUE
+000550             WHEN OTHER
+000560                 DISPLAY "Opcion invalida, intente de nuevo."
+000570         END-EVALUATE
+000580     END-PERFORM.
+000590 2000-EXIT.
+000600     EXIT.
