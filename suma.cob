@@ -1,16 +1,175 @@
-  IDENTIFICATION DIVISION.
-       PROGRAM-ID. SumaNumeros.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM1      PIC 9(3).
-       01 NUM2      PIC 9(3).
-       01 RESULTADO PIC 9(4).
-       PROCEDURE DIVISION.
-           DISPLAY "Ingrese el primer número: ".
-           ACCEPT NUM1.
-           DISPLAY "Ingrese el segundo número: ".
-           ACCEPT NUM2.
-           COMPUTE RESULTADO = NUM1 + NUM2.
-           DISPLAY "El resultado de la suma es: " RESULTADO.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SumaNumeros.
+000030 AUTHOR. DEPARTAMENTO DE SISTEMAS.
+000040 INSTALLATION. DEPARTAMENTO DE NOMINA.
+000050 DATE-WRITTEN. 2024-02-10.
+000060 DATE-COMPILED. 2026-08-09.
+000070*----------------------------------------------------------*
+000080* HISTORIAL DE MODIFICACIONES                               *
+000090*----------------------------------------------------------*
+000100* 2024-02-10  JGM  VERSION INICIAL.                          *
+000110* 2026-08-09  DSI  SE AGREGA EL MODO POR LOTES QUE SUMA      *
+000120*                  CUALQUIER CANTIDAD DE VALORES LEIDOS DE   *
+000130*                  UN ARCHIVO, CON CONTEO DE VALORES SUMADOS.*
+000140* 2026-08-09  DSI  SE PROTEGE EL COMPUTE DEL RESULTADO CON   *
+000150*                  ON SIZE ERROR PARA EVITAR UN TOTAL         *
+000160*                  TRUNCADO SIN AVISO EN CASO DE DESBORDE.   *
+000170* 2026-08-09  DSI  SE CAMBIA STOP RUN POR GOBACK PARA QUE EL  *
+000180*                  PROGRAMA PUEDA SER INVOCADO COMO           *
+000190*                  SUBPROGRAMA DESDE UN MENU UNIFICADO.       *
+000200* 2026-08-09  DSI  SE REINICIA OPCION AL INICIO DEL PROGRAMA  *
+000210*                  PARA QUE EL MENU FUNCIONE AL SER LLAMADO   *
+000220*                  VARIAS VECES DESDE EL MENU UNIFICADO.      *
+000230* 2026-08-09  DSI  LOS RENGLONES LEIDOS SE JUSTIFICAN A LA    *
+000240*                  DERECHA Y SE RELLENAN CON CEROS ANTES DE   *
+000250*                  LA PRUEBA NUMERICA, PARA QUE UN VALOR DE   *
+000260*                  MENOS DE 4 DIGITOS NO SE OMITA COMO         *
+000270*                  INVALIDO.                                  *
+000280*----------------------------------------------------------*
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT SUMANDOS ASSIGN TO "SUMANDOS.DAT"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS FS-SUMANDOS.
+000350
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  SUMANDOS
+000390     LABEL RECORDS ARE STANDARD.
+000400 01  SM-REGISTRO       PIC X(04).
+000410
+000420 WORKING-STORAGE SECTION.
+000430 01  NUM1              PIC 9(3).
+000440 01  NUM2              PIC 9(3).
+000450 01  RESULTADO         PIC 9(4).
+000460 01  OPCION            PIC 9 VALUE 0.
+000470
+000480 01  FS-SUMANDOS       PIC X(02) VALUE "00".
+000490     88  FS-OK                   VALUE "00".
+000500     88  FS-FIN-ARCHIVO          VALUE "10".
+000510
+000520 01  SW-FIN-ARCHIVO    PIC X(01) VALUE "N".
+000530     88  FIN-ARCHIVO             VALUE "S".
+000540
+000550 01  VALOR-LEIDO       PIC 9(4).
+000560 01  SM-ENTRADA        PIC X(04) JUSTIFIED RIGHT.
+000570 01  SM-LONGITUD       PIC 9(02) VALUE 0.
+000580 01  ACUMULADOR        PIC 9(7) VALUE 0.
+000590 01  CONTADOR-VALORES  PIC 9(5) VALUE 0.
+000600 01  CONTADOR-OMITIDOS PIC 9(5) VALUE 0.
+000610
+000620 PROCEDURE DIVISION.
+000630*============================================================
+000640* 0000-MAINLINE
+000650*============================================================
+000660 0000-MAINLINE.
+000670     MOVE 0 TO OPCION.
+000680     PERFORM 2000-MENU THRU 2000-EXIT.
+000690     DISPLAY "Gracias por usar el sistema.".
+000700     GOBACK.
+000710
+000720*----------------------------------------------------------*
+000730* 2000-MENU - CICLO PRINCIPAL DE OPCIONES                    *
+000740*----------------------------------------------------------*
+000750 2000-MENU.
+000760     PERFORM UNTIL OPCION = 3
+000770         DISPLAY "1. Sumar Dos Numeros"
+000780         DISPLAY "2. Sumar Numeros desde Archivo"
+000790         DISPLAY "3. Salir"
+000800         DISPLAY "Seleccione una opcion: "
+000810         ACCEPT OPCION
+000820
+000830         EVALUATE OPCION
+000840             WHEN 1
+000850                 PERFORM 3000-SUMA-SIMPLE THRU 3000-EXIT
+000860             WHEN 2
+000870                 PERFORM 4000-SUMA-LOTE THRU 4000-EXIT
+000880             WHEN 3
+000890                 CONTINUE
+000900             WHEN OTHER
+000910                 DISPLAY "Opcion invalida, intente de nuevo."
+000920         END-EVALUATE
+000930     END-PERFORM.
+000940 2000-EXIT.
+000950     EXIT.
+000960
+000970*----------------------------------------------------------*
+000980* 3000-SUMA-SIMPLE - SUMA DOS VALORES INGRESADOS POR TECLADO *
+000990*----------------------------------------------------------*
+001000 3000-SUMA-SIMPLE.
+001010     DISPLAY "Ingrese el primer numero: ".
+001020     ACCEPT NUM1.
+001030     DISPLAY "Ingrese el segundo numero: ".
+001040     ACCEPT NUM2.
+001050     COMPUTE RESULTADO = NUM1 + NUM2
+001060         ON SIZE ERROR
+001070             DISPLAY "Error: el resultado excede la capacidad "
+001080                 "del campo RESULTADO."
+001090             GO TO 3000-EXIT
+001100     END-COMPUTE.
+001110     DISPLAY "El resultado de la suma es: " RESULTADO.
+001120 3000-EXIT.
+001130     EXIT.
+001140
+001150*----------------------------------------------------------*
+001160* 4000-SUMA-LOTE - ACUMULA LOS VALORES DE UN ARCHIVO         *
+001170*----------------------------------------------------------*
+001180 4000-SUMA-LOTE.
+001190     MOVE "N" TO SW-FIN-ARCHIVO.
+001200     MOVE 0 TO ACUMULADOR.
+001210     MOVE 0 TO CONTADOR-VALORES.
+001220     MOVE 0 TO CONTADOR-OMITIDOS.
+001230     OPEN INPUT SUMANDOS.
+001240     IF NOT FS-OK
+001250         DISPLAY "No se pudo abrir el archivo de sumandos."
+001260         GO TO 4000-EXIT
+001270     END-IF.
+001280
+001290     PERFORM UNTIL FIN-ARCHIVO
+001300         READ SUMANDOS
+001310             AT END
+001320                 MOVE "S" TO SW-FIN-ARCHIVO
+001330             NOT AT END
+001340                 PERFORM 4100-PROCESAR-RENGLON THRU 4100-EXIT
+001350         END-READ
+001360     END-PERFORM.
+001370     CLOSE SUMANDOS.
+001380
+001390     DISPLAY "Valores sumados: " CONTADOR-VALORES.
+001400     DISPLAY "Valores omitidos: " CONTADOR-OMITIDOS.
+001410     DISPLAY "Total acumulado: " ACUMULADOR.
+001420 4000-EXIT.
+001430     EXIT.
+001440
+001450*----------------------------------------------------------*
+001460* 4100-PROCESAR-RENGLON - VALIDA Y ACUMULA UN RENGLON        *
+001470*----------------------------------------------------------*
+001480 4100-PROCESAR-RENGLON.
+001490     MOVE 0 TO SM-LONGITUD.
+001500     INSPECT SM-REGISTRO TALLYING SM-LONGITUD
+001510         FOR CHARACTERS BEFORE INITIAL SPACE.
+001520     IF SM-LONGITUD = 0
+001530         ADD 1 TO CONTADOR-OMITIDOS
+001540         DISPLAY "Renglon invalido, se omite: " SM-REGISTRO
+001550         GO TO 4100-EXIT
+001560     END-IF.
+001570     MOVE SM-REGISTRO(1:SM-LONGITUD) TO SM-ENTRADA.
+001580     INSPECT SM-ENTRADA REPLACING LEADING SPACE BY ZERO.
+001590     IF SM-ENTRADA IS NOT NUMERIC
+001600         ADD 1 TO CONTADOR-OMITIDOS
+001610         DISPLAY "Renglon invalido, se omite: " SM-REGISTRO
+001620         GO TO 4100-EXIT
+001630     END-IF.
+001640
+001650     MOVE SM-ENTRADA TO VALOR-LEIDO.
+001660     ADD VALOR-LEIDO TO ACUMULADOR
+001670         ON SIZE ERROR
+001680             ADD 1 TO CONTADOR-OMITIDOS
+001690             DISPLAY "Error: el total excedio la capacidad "
+001700                 "del acumulador, se omite: " SM-REGISTRO
+001710             GO TO 4100-EXIT
+001720     END-ADD.
+001730     ADD 1 TO CONTADOR-VALORES.
+001740 4100-EXIT.
+001750     EXIT.
