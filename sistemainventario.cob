@@ -1,118 +1,496 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SistemaInventario.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-       * Declaración de constantes
-       01 MAX-PRODUCTOS       PIC 9(2) VALUE 10.
-       
-       * Contador de productos actuales
-       01 CONTADOR            PIC 9(2) VALUE 0.
-       
-       * Estructura para almacenar productos
-       01 PRODUCTOS.
-           05 LISTA OCCURS 10 TIMES INDEXED BY INDICE.
-               10 CODIGO     PIC X(10).
-               10 NOMBRE     PIC X(20).
-               10 PRECIO     PIC 9(5)V99.
-               10 CANTIDAD   PIC 9(3).
-
-       * Variables para entrada de datos
-       01 OPCION             PIC 9 VALUE 0.
-       01 TEMP-CODIGO        PIC X(10).
-       01 TEMP-NOMBRE        PIC X(20).
-       01 TEMP-PRECIO        PIC 9(5)V99.
-       01 TEMP-CANTIDAD      PIC 9(3).
-       01 ENCONTRADO         PIC X VALUE "N".
-
-       PROCEDURE DIVISION.
-       INICIO.
-           DISPLAY "=== SISTEMA DE INVENTARIO ===".
-           PERFORM MENU.
-
-           DISPLAY "Gracias por usar el sistema.".
-           STOP RUN.
-
-       MENU.
-           PERFORM UNTIL OPCION = 4
-               DISPLAY "1. Agregar Producto".
-               DISPLAY "2. Mostrar Inventario".
-               DISPLAY "3. Buscar Producto".
-               DISPLAY "4. Salir".
-               DISPLAY "Seleccione una opción: ".
-               ACCEPT OPCION.
-
-               EVALUATE OPCION
-                   WHEN 1
-                       PERFORM AGREGAR-PRODUCTO
-                   WHEN 2
-                       PERFORM MOSTRAR-INVENTARIO
-                   WHEN 3
-                       PERFORM BUSCAR-PRODUCTO
-                   WHEN 4
-                       CONTINUE
-                   WHEN OTHER
-                       DISPLAY "Opción inválida, intente de nuevo."
-               END-EVALUATE
-           END-PERFORM.
-
-       AGREGAR-PRODUCTO.
-           IF CONTADOR >= MAX-PRODUCTOS THEN
-               DISPLAY "El inventario está lleno. No se pueden agregar más productos."
-           ELSE
-               ADD 1 TO CONTADOR
-               SET INDICE TO CONTADOR
-
-               DISPLAY "Ingrese el código del producto: ".
-               ACCEPT TEMP-CODIGO.
-               MOVE TEMP-CODIGO TO CODIGO(INDICE).
-
-               DISPLAY "Ingrese el nombre del producto: ".
-               ACCEPT TEMP-NOMBRE.
-               MOVE TEMP-NOMBRE TO NOMBRE(INDICE).
-
-               DISPLAY "Ingrese el precio del producto: ".
-               ACCEPT TEMP-PRECIO.
-               MOVE TEMP-PRECIO TO PRECIO(INDICE).
-
-               DISPLAY "Ingrese la cantidad en stock: ".
-               ACCEPT TEMP-CANTIDAD.
-               MOVE TEMP-CANTIDAD TO CANTIDAD(INDICE).
-
-               DISPLAY "Producto agregado exitosamente.".
-           END-IF.
-
-       MOSTRAR-INVENTARIO.
-           IF CONTADOR = 0 THEN
-               DISPLAY "El inventario está vacío."
-           ELSE
-               DISPLAY "=== INVENTARIO ===".
-               PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > CONTADOR
-                   DISPLAY "Código: " CODIGO(INDICE)
-                   DISPLAY "Nombre: " NOMBRE(INDICE)
-                   DISPLAY "Precio: " PRECIO(INDICE)
-                   DISPLAY "Cantidad: " CANTIDAD(INDICE)
-                   DISPLAY "----------------------"
-               END-PERFORM.
-           END-IF.
-
-       BUSCAR-PRODUCTO.
-           DISPLAY "Ingrese el código del producto a buscar: ".
-           ACCEPT TEMP-CODIGO.
-           MOVE "N" TO ENCONTRADO.
-
-           PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > CONTADOR OR ENCONTRADO = "S"
-               IF CODIGO(INDICE) = TEMP-CODIGO THEN
-                   DISPLAY "Producto encontrado: "
-                   DISPLAY "Código: " CODIGO(INDICE)
-                   DISPLAY "Nombre: " NOMBRE(INDICE)
-                   DISPLAY "Precio: " PRECIO(INDICE)
-                   DISPLAY "Cantidad: " CANTIDAD(INDICE)
-                   MOVE "S" TO ENCONTRADO
-               END-IF
-           END-PERFORM.
-
-           IF ENCONTRADO = "N" THEN
-               DISPLAY "Producto no encontrado."
-           END-IF.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SistemaInventario.
+000030 AUTHOR. DEPARTAMENTO DE SISTEMAS.
+000040 INSTALLATION. ALMACEN CENTRAL.
+000050 DATE-WRITTEN. 2024-01-10.
+000060 DATE-COMPILED. 2026-08-09.
+000070*----------------------------------------------------------*
+000080* HISTORIAL DE MODIFICACIONES                               *
+000090*----------------------------------------------------------*
+000100* 2024-01-10  JGM  VERSION INICIAL.                          *
+000110* 2026-08-09  DSI  SE AGREGA PERSISTENCIA DEL MAESTRO DE     *
+000120*                  INVENTARIO EN ARCHIVO SECUENCIAL.         *
+000130* 2026-08-09  DSI  EL MAESTRO DE INVENTARIO PASA DE TABLA    *
+000140*                  OCCURS 10 A ARCHIVO INDEXADO POR CODIGO,  *
+000150*                  ELIMINANDO EL TOPE DE 10 PRODUCTOS.       *
+000160* 2026-08-09  DSI  SE AGREGAN LAS OPCIONES DE MODIFICAR Y    *
+000170*                  ELIMINAR PRODUCTO AL MENU.                *
+000180* 2026-08-09  DSI  SE AGREGA EL REPORTE DE PRODUCTOS CON     *
+000190*                  EXISTENCIA BAJA (REORDEN).                *
+000200* 2026-08-09  DSI  SE AGREGA BITACORA DE MOVIMIENTOS DE      *
+000210*                  EXISTENCIA PARA ALTAS, CAMBIOS Y BAJAS.   *
+000220* 2026-08-09  DSI  SE AGREGA EL REPORTE DE VALORACION DEL    *
+000230*                  INVENTARIO.                               *
+000240* 2026-08-09  DSI  SE AGREGA CARGA MASIVA DE PRODUCTOS DESDE *
+000250*                  ARCHIVO DE PROVEEDOR.                     *
+000260* 2026-08-09  DSI  SE CAMBIA STOP RUN POR GOBACK PARA QUE EL  *
+000270*                  PROGRAMA PUEDA SER INVOCADO COMO           *
+000280*                  SUBPROGRAMA DESDE UN MENU UNIFICADO.       *
+000290* 2026-08-09  DSI  SE REINICIA OPCION AL INICIO DEL PROGRAMA  *
+000300*                  PARA QUE EL MENU FUNCIONE AL SER LLAMADO   *
+000310*                  VARIAS VECES DESDE EL MENU UNIFICADO.      *
+000320*----------------------------------------------------------*
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT INVENTAR ASSIGN TO "INVMAST.DAT"
+000370         ORGANIZATION IS INDEXED
+000380         ACCESS MODE IS DYNAMIC
+000390         RECORD KEY IS IF-CODIGO
+000400         FILE STATUS IS FS-INVENTAR.
+000410
+000420     SELECT MOVLOG ASSIGN TO "MOVLOG.DAT"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS FS-MOVLOG.
+000450
+000460     SELECT SUPLIDOR ASSIGN TO "SUPLIDOR.DAT"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS FS-SUPLIDOR.
+000490
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  INVENTAR
+000530     LABEL RECORDS ARE STANDARD.
+000540 01  IF-REGISTRO.
+000550     05  IF-CODIGO         PIC X(10).
+000560     05  IF-NOMBRE         PIC X(20).
+000570     05  IF-PRECIO         PIC 9(5)V99.
+000580     05  IF-CANTIDAD       PIC 9(3).
+000590
+000600 FD  MOVLOG
+000610     LABEL RECORDS ARE STANDARD.
+000620 01  LG-REGISTRO.
+000630     05  LG-FECHA          PIC 9(8).
+000640     05  FILLER            PIC X(1) VALUE SPACE.
+000650     05  LG-CODIGO         PIC X(10).
+000660     05  FILLER            PIC X(1) VALUE SPACE.
+000670     05  LG-OPERACION      PIC X(1).
+000680     05  FILLER            PIC X(1) VALUE SPACE.
+000690     05  LG-CANT-ANTERIOR  PIC 9(3).
+000700     05  FILLER            PIC X(1) VALUE SPACE.
+000710     05  LG-CANT-NUEVA     PIC 9(3).
+000720
+000730 FD  SUPLIDOR
+000740     LABEL RECORDS ARE STANDARD.
+000750 01  SU-REGISTRO.
+000760     05  SU-CODIGO         PIC X(10).
+000770     05  SU-NOMBRE         PIC X(20).
+000780     05  SU-PRECIO         PIC 9(5)V99.
+000790     05  SU-CANTIDAD       PIC 9(3).
+000800
+000810 WORKING-STORAGE SECTION.
+000820*----------------------------------------------------------*
+000830* CONTADORES Y CONMUTADORES                                  *
+000840*----------------------------------------------------------*
+000850 01  CONTADOR            PIC 9(3) VALUE 0.
+000860
+000870 01  FS-INVENTAR         PIC X(02) VALUE "00".
+000880     88  FS-OK                     VALUE "00".
+000890     88  FS-NO-EXISTE              VALUE "35".
+000900     88  FS-DUPLICADO              VALUE "22".
+000910     88  FS-FIN-ARCHIVO            VALUE "10".
+000920
+000930 01  FS-MOVLOG           PIC X(02) VALUE "00".
+000940     88  FS-MOVLOG-OK              VALUE "00".
+000950
+000960 01  FS-SUPLIDOR         PIC X(02) VALUE "00".
+000970     88  FS-SUPLIDOR-OK            VALUE "00".
+000980
+000990 01  CONTADOR-CARGADOS   PIC 9(3) VALUE 0.
+001000 01  CONTADOR-RECHAZADOS PIC 9(3) VALUE 0.
+001010
+001020 01  MOV-CODIGO          PIC X(10).
+001030 01  MOV-OPERACION       PIC X(01).
+001040 01  MOV-CANT-ANTERIOR   PIC 9(3).
+001050 01  MOV-CANT-NUEVA      PIC 9(3).
+001060 01  CANT-ANTERIOR       PIC 9(3).
+001070
+001080 01  SW-FIN-ARCHIVO      PIC X(01) VALUE "N".
+001090     88  FIN-ARCHIVO               VALUE "S".
+001100
+001110*----------------------------------------------------------*
+001120* VARIABLES PARA ENTRADA DE DATOS                            *
+001130*----------------------------------------------------------*
+001140 01  OPCION             PIC 9 VALUE 0.
+001150 01  TEMP-CODIGO        PIC X(10).
+001160 01  TEMP-NOMBRE        PIC X(20).
+001170 01  TEMP-PRECIO        PIC 9(5)V99.
+001180 01  TEMP-CANTIDAD      PIC 9(3).
+001190 01  ENCONTRADO         PIC X VALUE "N".
+001200 01  UMBRAL-REORDEN     PIC 9(3) VALUE 0.
+001210 01  VALOR-PRODUCTO     PIC 9(8)V99 VALUE 0.
+001220 01  VALOR-TOTAL        PIC 9(9)V99 VALUE 0.
+001230
+001240 PROCEDURE DIVISION.
+001250*============================================================
+001260* 0000-MAINLINE
+001270*============================================================
+001280 0000-MAINLINE.
+001290     MOVE 0 TO OPCION.
+001300     DISPLAY "=== SISTEMA DE INVENTARIO ===".
+001310     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+001320     PERFORM 2000-MENU THRU 2000-EXIT.
+001330     CLOSE INVENTAR.
+001340     DISPLAY "Gracias por usar el sistema.".
+001350     GOBACK.
+001360
+001370*----------------------------------------------------------*
+001380* 1000-INICIALIZAR - ABRE EL MAESTRO DE INVENTARIO           *
+001390*----------------------------------------------------------*
+001400 1000-INICIALIZAR.
+001410     OPEN I-O INVENTAR.
+001420     IF FS-OK
+001430         GO TO 1000-EXIT
+001440     END-IF.
+001450     IF FS-NO-EXISTE
+001460         OPEN OUTPUT INVENTAR
+001470         CLOSE INVENTAR
+001480         OPEN I-O INVENTAR
+001490     ELSE
+001500         DISPLAY "Error al abrir el inventario: " FS-INVENTAR
+001510     END-IF.
+001520 1000-EXIT.
+001530     EXIT.
+001540
+001550*----------------------------------------------------------*
+001560* 2000-MENU - CICLO PRINCIPAL DE OPCIONES                    *
+001570*----------------------------------------------------------*
+001580 2000-MENU.
+001590     PERFORM UNTIL OPCION = 9
+001600         DISPLAY "1. Agregar Producto"
+001610         DISPLAY "2. Mostrar Inventario"
+001620         DISPLAY "3. Buscar Producto"
+001630         DISPLAY "4. Modificar Producto"
+001640         DISPLAY "5. Eliminar Producto"
+001650         DISPLAY "6. Reporte de Bajo Stock"
+001660         DISPLAY "7. Reporte de Valoracion"
+001670         DISPLAY "8. Carga Masiva de Proveedor"
+001680         DISPLAY "9. Salir"
+001690         DISPLAY "Seleccione una opcion: "
+001700         ACCEPT OPCION
+001710
+001720         EVALUATE OPCION
+001730             WHEN 1
+001740                 PERFORM 3000-AGREGAR-PRODUCTO THRU 3000-EXIT
+001750             WHEN 2
+001760                 PERFORM 4000-MOSTRAR-INVENTARIO THRU 4000-EXIT
+001770             WHEN 3
+001780                 PERFORM 5000-BUSCAR-PRODUCTO THRU 5000-EXIT
+001790             WHEN 4
+001800                 PERFORM 6000-MODIFICAR-PRODUCTO THRU 6000-EXIT
+001810             WHEN 5
+001820                 PERFORM 7000-ELIMINAR-PRODUCTO THRU 7000-EXIT
+001830             WHEN 6
+001840                 PERFORM 8000-REPORTE-REORDEN THRU 8000-EXIT
+001850             WHEN 7
+001860                 PERFORM 8500-REPORTE-VALORACION THRU 8500-EXIT
+001870             WHEN 8
+001880                 PERFORM 9500-CARGA-MASIVA THRU 9500-EXIT
+001890             WHEN 9
+001900                 CONTINUE
+001910             WHEN OTHER
+001920                 DISPLAY "Opcion invalida, intente de nuevo."
+001930         END-EVALUATE
+001940     END-PERFORM.
+001950 2000-EXIT.
+001960     EXIT.
+001970
+001980*----------------------------------------------------------*
+001990* 3000-AGREGAR-PRODUCTO                                      *
+002000*----------------------------------------------------------*
+002010 3000-AGREGAR-PRODUCTO.
+002020     DISPLAY "Ingrese el codigo del producto: ".
+002030     ACCEPT TEMP-CODIGO.
+002040     MOVE TEMP-CODIGO TO IF-CODIGO.
+002050
+002060     DISPLAY "Ingrese el nombre del producto: ".
+002070     ACCEPT TEMP-NOMBRE.
+002080     MOVE TEMP-NOMBRE TO IF-NOMBRE.
+002090
+002100     DISPLAY "Ingrese el precio del producto: ".
+002110     ACCEPT TEMP-PRECIO.
+002120     MOVE TEMP-PRECIO TO IF-PRECIO.
+002130
+002140     DISPLAY "Ingrese la cantidad en stock: ".
+002150     ACCEPT TEMP-CANTIDAD.
+002160     MOVE TEMP-CANTIDAD TO IF-CANTIDAD.
+002170
+002180     WRITE IF-REGISTRO
+002190         INVALID KEY
+002200             DISPLAY "Ya existe un producto con ese codigo."
+002210         NOT INVALID KEY
+002220             DISPLAY "Producto agregado exitosamente."
+002230             MOVE IF-CODIGO TO MOV-CODIGO
+002240             MOVE "A" TO MOV-OPERACION
+002250             MOVE 0 TO MOV-CANT-ANTERIOR
+002260             MOVE IF-CANTIDAD TO MOV-CANT-NUEVA
+002270             PERFORM 9000-REGISTRAR-MOVIMIENTO THRU 9000-EXIT
+002280     END-WRITE.
+002290 3000-EXIT.
+002300     EXIT.
+002310
+002320*----------------------------------------------------------*
+002330* 4000-MOSTRAR-INVENTARIO                                    *
+002340*----------------------------------------------------------*
+002350 4000-MOSTRAR-INVENTARIO.
+002360     MOVE 0 TO CONTADOR.
+002370     MOVE LOW-VALUES TO IF-CODIGO.
+002380     START INVENTAR KEY IS NOT LESS THAN IF-CODIGO
+002390         INVALID KEY
+002400             DISPLAY "El inventario esta vacio."
+002410             GO TO 4000-EXIT
+002420     END-START.
+002430
+002440     DISPLAY "=== INVENTARIO ===".
+002450     MOVE "N" TO SW-FIN-ARCHIVO.
+002460     PERFORM UNTIL FIN-ARCHIVO
+002470         READ INVENTAR NEXT RECORD
+002480             AT END
+002490                 MOVE "S" TO SW-FIN-ARCHIVO
+002500             NOT AT END
+002510                 ADD 1 TO CONTADOR
+002520                 DISPLAY "Codigo: " IF-CODIGO
+002530                 DISPLAY "Nombre: " IF-NOMBRE
+002540                 DISPLAY "Precio: " IF-PRECIO
+002550                 DISPLAY "Cantidad: " IF-CANTIDAD
+002560                 DISPLAY "----------------------"
+002570         END-READ
+002580     END-PERFORM.
+002590 4000-EXIT.
+002600     EXIT.
+002610
+002620*----------------------------------------------------------*
+002630* 5000-BUSCAR-PRODUCTO                                       *
+002640*----------------------------------------------------------*
+002650 5000-BUSCAR-PRODUCTO.
+002660     DISPLAY "Ingrese el codigo del producto a buscar: ".
+002670     ACCEPT TEMP-CODIGO.
+002680     MOVE TEMP-CODIGO TO IF-CODIGO.
+002690     MOVE "N" TO ENCONTRADO.
+002700
+002710     READ INVENTAR
+002720         INVALID KEY
+002730             DISPLAY "Producto no encontrado."
+002740         NOT INVALID KEY
+002750             MOVE "S" TO ENCONTRADO
+002760             DISPLAY "Producto encontrado: "
+002770             DISPLAY "Codigo: " IF-CODIGO
+002780             DISPLAY "Nombre: " IF-NOMBRE
+002790             DISPLAY "Precio: " IF-PRECIO
+002800             DISPLAY "Cantidad: " IF-CANTIDAD
+002810     END-READ.
+002820 5000-EXIT.
+002830     EXIT.
+002840
+002850*----------------------------------------------------------*
+002860* 6000-MODIFICAR-PRODUCTO                                    *
+002870*----------------------------------------------------------*
+002880 6000-MODIFICAR-PRODUCTO.
+002890     DISPLAY "Ingrese el codigo del producto a modificar: ".
+002900     ACCEPT TEMP-CODIGO.
+002910     MOVE TEMP-CODIGO TO IF-CODIGO.
+002920
+002930     READ INVENTAR
+002940         INVALID KEY
+002950             DISPLAY "Producto no encontrado."
+002960             GO TO 6000-EXIT
+002970     END-READ.
+002980
+002990     MOVE IF-CANTIDAD TO CANT-ANTERIOR.
+003000
+003010     DISPLAY "Nombre actual: " IF-NOMBRE.
+003020     DISPLAY "Ingrese el nuevo nombre del producto: ".
+003030     ACCEPT TEMP-NOMBRE.
+003040     MOVE TEMP-NOMBRE TO IF-NOMBRE.
+003050
+003060     DISPLAY "Precio actual: " IF-PRECIO.
+003070     DISPLAY "Ingrese el nuevo precio del producto: ".
+003080     ACCEPT TEMP-PRECIO.
+003090     MOVE TEMP-PRECIO TO IF-PRECIO.
+003100
+003110     DISPLAY "Cantidad actual: " IF-CANTIDAD.
+003120     DISPLAY "Ingrese la nueva cantidad en stock: ".
+003130     ACCEPT TEMP-CANTIDAD.
+003140     MOVE TEMP-CANTIDAD TO IF-CANTIDAD.
+003150
+003160     REWRITE IF-REGISTRO
+003170         INVALID KEY
+003180             DISPLAY "No se pudo actualizar el producto."
+003190         NOT INVALID KEY
+003200             DISPLAY "Producto actualizado exitosamente."
+003210             MOVE IF-CODIGO TO MOV-CODIGO
+003220             MOVE "M" TO MOV-OPERACION
+003230             MOVE CANT-ANTERIOR TO MOV-CANT-ANTERIOR
+003240             MOVE IF-CANTIDAD TO MOV-CANT-NUEVA
+003250             PERFORM 9000-REGISTRAR-MOVIMIENTO THRU 9000-EXIT
+003260     END-REWRITE.
+003270 6000-EXIT.
+003280     EXIT.
+003290
+003300*----------------------------------------------------------*
+003310* 7000-ELIMINAR-PRODUCTO                                     *
+003320*----------------------------------------------------------*
+003330 7000-ELIMINAR-PRODUCTO.
+003340     DISPLAY "Ingrese el codigo del producto a eliminar: ".
+003350     ACCEPT TEMP-CODIGO.
+003360     MOVE TEMP-CODIGO TO IF-CODIGO.
+003370
+003380     READ INVENTAR
+003390         INVALID KEY
+003400             DISPLAY "Producto no encontrado."
+003410             GO TO 7000-EXIT
+003420     END-READ.
+003430
+003440     MOVE IF-CANTIDAD TO CANT-ANTERIOR.
+003450
+003460     DELETE INVENTAR RECORD
+003470         INVALID KEY
+003480             DISPLAY "No se pudo eliminar el producto."
+003490         NOT INVALID KEY
+003500             DISPLAY "Producto eliminado exitosamente."
+003510             MOVE IF-CODIGO TO MOV-CODIGO
+003520             MOVE "D" TO MOV-OPERACION
+003530             MOVE CANT-ANTERIOR TO MOV-CANT-ANTERIOR
+003540             MOVE 0 TO MOV-CANT-NUEVA
+003550             PERFORM 9000-REGISTRAR-MOVIMIENTO THRU 9000-EXIT
+003560     END-DELETE.
+003570 7000-EXIT.
+003580     EXIT.
+003590
+003600*----------------------------------------------------------*
+003610* 8000-REPORTE-REORDEN - PRODUCTOS BAJO EL UMBRAL            *
+003620*----------------------------------------------------------*
+003630 8000-REPORTE-REORDEN.
+003640     DISPLAY "Ingrese el umbral de reorden: ".
+003650     ACCEPT UMBRAL-REORDEN.
+003660
+003670     MOVE 0 TO CONTADOR.
+003680     MOVE LOW-VALUES TO IF-CODIGO.
+003690     START INVENTAR KEY IS NOT LESS THAN IF-CODIGO
+003700         INVALID KEY
+003710             DISPLAY "El inventario esta vacio."
+003720             GO TO 8000-EXIT
+003730     END-START.
+003740
+003750     DISPLAY "=== REPORTE DE REORDEN ===".
+003760     MOVE "N" TO SW-FIN-ARCHIVO.
+003770     PERFORM UNTIL FIN-ARCHIVO
+003780         READ INVENTAR NEXT RECORD
+003790             AT END
+003800                 MOVE "S" TO SW-FIN-ARCHIVO
+003810             NOT AT END
+003820                 IF IF-CANTIDAD < UMBRAL-REORDEN
+003830                     ADD 1 TO CONTADOR
+003840                     DISPLAY "Codigo: " IF-CODIGO
+003850                     DISPLAY "Nombre: " IF-NOMBRE
+003860                     DISPLAY "Cantidad: " IF-CANTIDAD
+003870                     DISPLAY "----------------------"
+003880                 END-IF
+003890         END-READ
+003900     END-PERFORM.
+003910
+003920     IF CONTADOR = 0
+003930         DISPLAY "No hay productos bajo el umbral indicado."
+003940     END-IF.
+003950 8000-EXIT.
+003960     EXIT.
+003970
+003980*----------------------------------------------------------*
+003990* 8500-REPORTE-VALORACION - VALOR TOTAL DEL INVENTARIO       *
+004000*----------------------------------------------------------*
+004010 8500-REPORTE-VALORACION.
+004020     MOVE 0 TO CONTADOR.
+004030     MOVE 0 TO VALOR-TOTAL.
+004040     MOVE LOW-VALUES TO IF-CODIGO.
+004050     START INVENTAR KEY IS NOT LESS THAN IF-CODIGO
+004060         INVALID KEY
+004070             DISPLAY "El inventario esta vacio."
+004080             GO TO 8500-EXIT
+004090     END-START.
+004100
+004110     DISPLAY "=== REPORTE DE VALORACION ===".
+004120     MOVE "N" TO SW-FIN-ARCHIVO.
+004130     PERFORM UNTIL FIN-ARCHIVO
+004140         READ INVENTAR NEXT RECORD
+004150             AT END
+004160                 MOVE "S" TO SW-FIN-ARCHIVO
+004170             NOT AT END
+004180                 ADD 1 TO CONTADOR
+004190                 COMPUTE VALOR-PRODUCTO =
+004200                         IF-PRECIO * IF-CANTIDAD
+004210                 ADD VALOR-PRODUCTO TO VALOR-TOTAL
+004220                 DISPLAY "Codigo: " IF-CODIGO
+004230                 DISPLAY "Valor en existencia: " VALOR-PRODUCTO
+004240                 DISPLAY "----------------------"
+004250         END-READ
+004260     END-PERFORM.
+004270
+004280     DISPLAY "Valor total del inventario: " VALOR-TOTAL.
+004290 8500-EXIT.
+004300     EXIT.
+004310
+004320*----------------------------------------------------------*
+004330* 9000-REGISTRAR-MOVIMIENTO - BITACORA DE MOVIMIENTOS        *
+004340*----------------------------------------------------------*
+004350 9000-REGISTRAR-MOVIMIENTO.
+004360     OPEN EXTEND MOVLOG.
+004370     IF NOT FS-MOVLOG-OK
+004380         OPEN OUTPUT MOVLOG
+004390     END-IF.
+004400
+004410     ACCEPT LG-FECHA FROM DATE YYYYMMDD.
+004420     MOVE MOV-CODIGO        TO LG-CODIGO.
+004430     MOVE MOV-OPERACION     TO LG-OPERACION.
+004440     MOVE MOV-CANT-ANTERIOR TO LG-CANT-ANTERIOR.
+004450     MOVE MOV-CANT-NUEVA    TO LG-CANT-NUEVA.
+004460     WRITE LG-REGISTRO.
+004470     CLOSE MOVLOG.
+004480 9000-EXIT.
+004490     EXIT.
+004500
+004510*----------------------------------------------------------*
+004520* 9500-CARGA-MASIVA - ALTA DE PRODUCTOS DESDE ARCHIVO        *
+004530*----------------------------------------------------------*
+004540 9500-CARGA-MASIVA.
+004550     MOVE 0 TO CONTADOR-CARGADOS.
+004560     MOVE 0 TO CONTADOR-RECHAZADOS.
+004570
+004580     OPEN INPUT SUPLIDOR.
+004590     IF NOT FS-SUPLIDOR-OK
+004600         DISPLAY "No se pudo abrir el archivo de proveedor."
+004610         GO TO 9500-EXIT
+004620     END-IF.
+004630
+004640     MOVE "N" TO SW-FIN-ARCHIVO.
+004650     PERFORM UNTIL FIN-ARCHIVO
+004660         READ SUPLIDOR
+004670             AT END
+004680                 MOVE "S" TO SW-FIN-ARCHIVO
+004690             NOT AT END
+004700                 PERFORM 9510-CARGAR-PRODUCTO
+004710         END-READ
+004720     END-PERFORM.
+004730     CLOSE SUPLIDOR.
+004740
+004750     DISPLAY "Productos cargados: " CONTADOR-CARGADOS.
+004760     DISPLAY "Productos rechazados: " CONTADOR-RECHAZADOS.
+004770 9500-EXIT.
+004780     EXIT.
+004790
+004800 9510-CARGAR-PRODUCTO.
+004810     MOVE SU-CODIGO   TO IF-CODIGO.
+004820     MOVE SU-NOMBRE   TO IF-NOMBRE.
+004830     MOVE SU-PRECIO   TO IF-PRECIO.
+004840     MOVE SU-CANTIDAD TO IF-CANTIDAD.
+004850
+004860     WRITE IF-REGISTRO
+004870         INVALID KEY
+004880             ADD 1 TO CONTADOR-RECHAZADOS
+004890         NOT INVALID KEY
+004900             ADD 1 TO CONTADOR-CARGADOS
+004910             MOVE IF-CODIGO TO MOV-CODIGO
+004920             MOVE "A" TO MOV-OPERACION
+004930             MOVE 0 TO MOV-CANT-ANTERIOR
+004940             MOVE IF-CANTIDAD TO MOV-CANT-NUEVA
+004950             PERFORM 9000-REGISTRAR-MOVIMIENTO THRU 9000-EXIT
+004960     END-WRITE.
