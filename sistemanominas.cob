@@ -1,108 +1,562 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SistemaNomina.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-       * Declaración de constantes
-       01 MAX-EMPLEADOS      PIC 9(2) VALUE 20.
-       01 TASA-IMPUESTOS     PIC 9(3)V99 VALUE 0.15.  * 15% de impuestos
-       01 TASA-DEDUCCIONES   PIC 9(3)V99 VALUE 0.05.  * 5% de deducciones
-
-       * Contador de empleados
-       01 CONTADOR           PIC 9(2) VALUE 0.
-
-       * Estructura para almacenar empleados
-       01 EMPLEADOS.
-           05 LISTA OCCURS 20 TIMES INDEXED BY INDICE.
-               10 NOMBRE         PIC X(20).
-               10 HORAS-TRAB    PIC 9(3).
-               10 TARIFA-HORA   PIC 9(3)V99.
-               10 SALARIO-BRUTO PIC 9(5)V99.
-               10 SALARIO-NETO  PIC 9(5)V99.
-
-       * Variables temporales
-       01 TEMP-NOMBRE         PIC X(20).
-       01 TEMP-HORAS          PIC 9(3).
-       01 TEMP-TARIFA         PIC 9(3)V99.
-       01 TEMP-BRUTO          PIC 9(5)V99.
-       01 TEMP-NETO           PIC 9(5)V99.
-       01 OPCION              PIC 9 VALUE 0.
-
-       PROCEDURE DIVISION.
-       INICIO.
-           DISPLAY "=== SISTEMA DE NÓMINA ===".
-           PERFORM MENU.
-
-           DISPLAY "Gracias por usar el sistema.".
-           STOP RUN.
-
-       MENU.
-           PERFORM UNTIL OPCION = 3
-               DISPLAY "1. Agregar Empleado".
-               DISPLAY "2. Mostrar Nómina".
-               DISPLAY "3. Salir".
-               DISPLAY "Seleccione una opción: ".
-               ACCEPT OPCION.
-
-               EVALUATE OPCION
-                   WHEN 1
-                       PERFORM AGREGAR-EMPLEADO
-                   WHEN 2
-                       PERFORM MOSTRAR-NOMINA
-                   WHEN 3
-                       CONTINUE
-                   WHEN OTHER
-                       DISPLAY "Opción inválida, intente de nuevo."
-               END-EVALUATE
-           END-PERFORM.
-
-       AGREGAR-EMPLEADO.
-           IF CONTADOR >= MAX-EMPLEADOS THEN
-               DISPLAY "No se pueden agregar más empleados. El sistema está lleno."
-           ELSE
-               ADD 1 TO CONTADOR
-               SET INDICE TO CONTADOR
-
-               DISPLAY "Ingrese el nombre del empleado: ".
-               ACCEPT TEMP-NOMBRE.
-               MOVE TEMP-NOMBRE TO NOMBRE(INDICE).
-
-               DISPLAY "Ingrese las horas trabajadas: ".
-               ACCEPT TEMP-HORAS.
-               MOVE TEMP-HORAS TO HORAS-TRAB(INDICE).
-
-               DISPLAY "Ingrese la tarifa por hora: ".
-               ACCEPT TEMP-TARIFA.
-               MOVE TEMP-TARIFA TO TARIFA-HORA(INDICE).
-
-               * Calcular salario bruto
-               COMPUTE TEMP-BRUTO = TEMP-HORAS * TEMP-TARIFA.
-               MOVE TEMP-BRUTO TO SALARIO-BRUTO(INDICE).
-
-               * Calcular salario neto
-               COMPUTE TEMP-NETO = TEMP-BRUTO - (TEMP-BRUTO * TASA-IMPUESTOS)
-                                   - (TEMP-BRUTO * TASA-DEDUCCIONES).
-               MOVE TEMP-NETO TO SALARIO-NETO(INDICE).
-
-               DISPLAY "Empleado agregado exitosamente.".
-           END-IF.
-
-       MOSTRAR-NOMINA.
-           IF CONTADOR = 0 THEN
-               DISPLAY "No hay empleados registrados en la nómina."
-           ELSE
-               DISPLAY "=== REPORTE DE NÓMINA ===".
-               DISPLAY "Nombre             Horas  Tarifa   Bruto   Neto".
-               DISPLAY "----------------------------------------------".
-
-               PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > CONTADOR
-                   DISPLAY NOMBRE(INDICE) SPACE
-                           HORAS-TRAB(INDICE) SPACE
-                           TARIFA-HORA(INDICE) SPACE
-                           SALARIO-BRUTO(INDICE) SPACE
-                           SALARIO-NETO(INDICE)
-               END-PERFORM.
-
-               DISPLAY "----------------------------------------------".
-           END-IF.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SistemaNomina.
+000030 AUTHOR. DEPARTAMENTO DE SISTEMAS.
+000040 INSTALLATION. DEPARTAMENTO DE NOMINA.
+000050 DATE-WRITTEN. 2024-01-15.
+000060 DATE-COMPILED. 2026-08-09.
+000070*----------------------------------------------------------*
+000080* HISTORIAL DE MODIFICACIONES                               *
+000090*----------------------------------------------------------*
+000100* 2024-01-15  JGM  VERSION INICIAL.                          *
+000110* 2026-08-09  DSI  SE AGREGA PERSISTENCIA DEL MAESTRO DE     *
+000120*                  EMPLEADOS EN ARCHIVO SECUENCIAL.          *
+000130* 2026-08-09  DSI  SE CALCULAN LAS HORAS EXTRA SOBRE 40      *
+000140*                  HORAS SEMANALES A TIEMPO Y MEDIO.         *
+000150* 2026-08-09  DSI  SE AGREGA LA GENERACION DE RECIBOS DE     *
+000160*                  PAGO INDIVIDUALES A ARCHIVO IMPRIMIBLE.   *
+000170* 2026-08-09  DSI  SE AGREGA EL CAMPO EMPLEADO-ID CON        *
+000180*                  VALIDACION DE DUPLICADOS AL DAR DE ALTA.  *
+000190* 2026-08-09  DSI  LAS TASAS FIJAS DE IMPUESTOS Y            *
+000200*                  DEDUCCIONES SE REEMPLAZAN POR UNA TABLA   *
+000210*                  DE TRAMOS SEGUN EL SALARIO BRUTO.         *
+000220* 2026-08-09  DSI  SE AGREGAN ACUMULADORES DE BRUTO Y NETO   *
+000230*                  ACUMULADO DEL ANO (YTD) AL REGISTRO DE    *
+000240*                  EMPLEADO.                                 *
+000250* 2026-08-09  DSI  SE AGREGA EL PROCESO POR LOTES DE TARJETAS*
+000260*                  DE TIEMPO CONTRA EL MAESTRO DE EMPLEADOS. *
+000270* 2026-08-09  DSI  SE CAMBIA STOP RUN POR GOBACK PARA QUE EL  *
+000280*                  PROGRAMA PUEDA SER INVOCADO COMO           *
+000290*                  SUBPROGRAMA DESDE UN MENU UNIFICADO.       *
+000300* 2026-08-09  DSI  SE GRABA LA NOMINA A DISCO DESPUES DE CADA *
+000310*                  ALTA Y DESPUES DE CADA LOTE DE TARJETAS,   *
+000320*                  NO SOLO AL SALIR, PARA PERMITIR REANUDAR   *
+000330*                  UNA SESION INTERRUMPIDA.                  *
+000340* 2026-08-09  DSI  SE REINICIAN OPCION Y CONTADOR AL INICIO   *
+000350*                  DEL PROGRAMA PARA QUE EL MENU Y LA RECARGA *
+000360*                  DEL MAESTRO FUNCIONEN AL SER LLAMADO       *
+000370*                  VARIAS VECES DESDE EL MENU UNIFICADO.      *
+000380* 2026-08-09  DSI  SE AGREGAN CONDICIONES 88 PARA FS-RECIBOS  *
+000390*                  Y FS-REPNOMINA, IGUAL QUE EL RESTO DE LOS  *
+000400*                  ESTADOS DE ARCHIVO DE ESTE PROGRAMA.       *
+000410* 2026-08-09  DSI  EL REPORTE DE TARJETAS DE TIEMPO AHORA     *
+000420*                  INCLUYE HORAS Y TARIFA, IGUAL QUE EL       *
+000430*                  REPORTE DE MOSTRAR-NOMINA.                 *
+000440*----------------------------------------------------------*
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT NOMINA-ARCH ASSIGN TO "NOMINA.DAT"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS FS-NOMINA.
+000510
+000520     SELECT RECIBOS ASSIGN TO "RECIBOS.TXT"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS FS-RECIBOS.
+000550
+000560     SELECT TARJETAS ASSIGN TO "TARJETAS.DAT"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS FS-TARJETAS.
+000590
+000600     SELECT REPNOMINA ASSIGN TO "REPNOMINA.TXT"
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS FS-REPNOMINA.
+000630
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660 FD  NOMINA-ARCH
+000670     LABEL RECORDS ARE STANDARD.
+000680 01  NF-REGISTRO.
+000690     05  NF-EMPLEADO-ID    PIC X(6).
+000700     05  NF-NOMBRE         PIC X(20).
+000710     05  NF-HORAS-TRAB     PIC 9(3).
+000720     05  NF-TARIFA-HORA    PIC 9(3)V99.
+000730     05  NF-SALARIO-BRUTO  PIC 9(5)V99.
+000740     05  NF-SALARIO-NETO   PIC 9(5)V99.
+000750     05  NF-BRUTO-YTD      PIC 9(6)V99.
+000760     05  NF-NETO-YTD       PIC 9(6)V99.
+000770
+000780 FD  RECIBOS
+000790     LABEL RECORDS ARE STANDARD.
+000800 01  RC-REGISTRO           PIC X(60).
+000810
+000820 FD  TARJETAS
+000830     LABEL RECORDS ARE STANDARD.
+000840 01  TJ-REGISTRO.
+000850     05  TJ-EMPLEADO-ID    PIC X(6).
+000860     05  TJ-HORAS          PIC 9(3).
+000870
+000880 FD  REPNOMINA
+000890     LABEL RECORDS ARE STANDARD.
+000900 01  RN-REGISTRO           PIC X(60).
+000910
+000920 WORKING-STORAGE SECTION.
+000930*----------------------------------------------------------*
+000940* CONSTANTES Y CONTADORES                                    *
+000950*----------------------------------------------------------*
+000960 01  MAX-EMPLEADOS      PIC 9(2) VALUE 20.
+000970 01  HORAS-NORMALES     PIC 9(3) VALUE 40.
+000980 01  FACTOR-EXTRA       PIC 9V9 VALUE 1.5.
+000990
+001000*----------------------------------------------------------*
+001010* TABLA DE TRAMOS DE IMPUESTOS Y DEDUCCIONES POR SALARIO     *
+001020* BRUTO. CADA TRAMO SE APLICA CUANDO EL BRUTO NO SUPERA EL   *
+001030* LIMITE DEL TRAMO.                                          *
+001040*----------------------------------------------------------*
+001050 01  TABLA-IMP-DATOS.
+001060     05  FILLER PIC 9(7)V99 VALUE 1000.00.
+001070     05  FILLER PIC 9V999   VALUE 0.100.
+001080     05  FILLER PIC 9V999   VALUE 0.030.
+001090     05  FILLER PIC 9(7)V99 VALUE 3000.00.
+001100     05  FILLER PIC 9V999   VALUE 0.150.
+001110     05  FILLER PIC 9V999   VALUE 0.050.
+001120     05  FILLER PIC 9(7)V99 VALUE 6000.00.
+001130     05  FILLER PIC 9V999   VALUE 0.200.
+001140     05  FILLER PIC 9V999   VALUE 0.070.
+001150     05  FILLER PIC 9(7)V99 VALUE 9999999.99.
+001160     05  FILLER PIC 9V999   VALUE 0.280.
+001170     05  FILLER PIC 9V999   VALUE 0.100.
+001180 01  TABLA-IMPUESTOS REDEFINES TABLA-IMP-DATOS.
+001190     05  TRAMO-IMPUESTO OCCURS 4 TIMES INDEXED BY TI-INDICE.
+001200         10  TI-LIMITE      PIC 9(7)V99.
+001210         10  TI-TASA-IMP    PIC 9V999.
+001220         10  TI-TASA-DED    PIC 9V999.
+001230
+001240 01  TASA-IMP-APLICADA  PIC 9V999 VALUE 0.
+001250 01  TASA-DED-APLICADA  PIC 9V999 VALUE 0.
+001260 01  BRUTO-CONSULTA     PIC 9(5)V99 VALUE 0.
+001270
+001280 01  CONTADOR           PIC 9(2) VALUE 0.
+001290
+001300 01  FS-NOMINA          PIC X(02) VALUE "00".
+001310     88  FS-OK                    VALUE "00".
+001320     88  FS-FIN-ARCHIVO           VALUE "10".
+001330
+001340 01  SW-FIN-ARCHIVO     PIC X(01) VALUE "N".
+001350     88  FIN-ARCHIVO              VALUE "S".
+001360
+001370 01  FS-RECIBOS         PIC X(02) VALUE "00".
+001380     88  FS-RECIBOS-OK            VALUE "00".
+001390
+001400 01  RC-IMPUESTO-MONTO  PIC 9(5)V99.
+001410 01  RC-DEDUCCION-MONTO PIC 9(5)V99.
+001420 01  RC-BRUTO-ED        PIC ZZZZ9.99.
+001430 01  RC-IMP-ED          PIC ZZZZ9.99.
+001440 01  RC-DED-ED          PIC ZZZZ9.99.
+001450 01  RC-NETO-ED         PIC ZZZZ9.99.
+001460
+001470 01  FS-TARJETAS        PIC X(02) VALUE "00".
+001480     88  FS-TARJETAS-OK           VALUE "00".
+001490     88  FS-TARJETAS-FIN          VALUE "10".
+001500
+001510 01  FS-REPNOMINA       PIC X(02) VALUE "00".
+001520     88  FS-REPNOMINA-OK          VALUE "00".
+001530
+001540 01  SW-FIN-TARJETAS    PIC X(01) VALUE "N".
+001550     88  FIN-TARJETAS             VALUE "S".
+001560
+001570 01  TC-INDICE-HALLADO  PIC 9(2) VALUE 0.
+001580 01  TC-CONTADOR-PROC   PIC 9(3) VALUE 0.
+001590 01  TC-CONTADOR-ERROR  PIC 9(3) VALUE 0.
+001600 01  TC-BRUTO-ED        PIC ZZZZ9.99.
+001610 01  TC-NETO-ED         PIC ZZZZ9.99.
+001620 01  TC-HORAS-ED        PIC ZZ9.
+001630 01  TC-TARIFA-ED       PIC ZZ9.99.
+001640
+001650*----------------------------------------------------------*
+001660* ESTRUCTURA PARA ALMACENAR EMPLEADOS EN MEMORIA             *
+001670*----------------------------------------------------------*
+001680 01  EMPLEADOS.
+001690     05  LISTA OCCURS 20 TIMES INDEXED BY INDICE.
+001700         10  EMPLEADO-ID    PIC X(6).
+001710         10  NOMBRE         PIC X(20).
+001720         10  HORAS-TRAB    PIC 9(3).
+001730         10  TARIFA-HORA   PIC 9(3)V99.
+001740         10  SALARIO-BRUTO PIC 9(5)V99.
+001750         10  SALARIO-NETO  PIC 9(5)V99.
+001760         10  BRUTO-YTD     PIC 9(6)V99.
+001770         10  NETO-YTD      PIC 9(6)V99.
+001780
+001790*----------------------------------------------------------*
+001800* VARIABLES TEMPORALES                                       *
+001810*----------------------------------------------------------*
+001820 01  TEMP-EMPLEADO-ID    PIC X(6).
+001830 01  TEMP-NOMBRE         PIC X(20).
+001840 01  ID-DUPLICADO        PIC X(1) VALUE "N".
+001850     88  ID-YA-EXISTE               VALUE "S".
+001860 01  TEMP-HORAS          PIC 9(3).
+001870 01  TEMP-TARIFA         PIC 9(3)V99.
+001880 01  TEMP-BRUTO          PIC 9(5)V99.
+001890 01  TEMP-NETO           PIC 9(5)V99.
+001900 01  TEMP-HORAS-EXTRA    PIC 9(3).
+001910 01  OPCION              PIC 9 VALUE 0.
+001920
+001930 PROCEDURE DIVISION.
+001940*============================================================
+001950* 0000-MAINLINE
+001960*============================================================
+001970 0000-MAINLINE.
+001980     MOVE 0 TO OPCION.
+001990     DISPLAY "=== SISTEMA DE NOMINA ===".
+002000     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+002010     PERFORM 2000-MENU THRU 2000-EXIT.
+002020     PERFORM 8000-GUARDAR-NOMINA THRU 8000-EXIT.
+002030     DISPLAY "Gracias por usar el sistema.".
+002040     GOBACK.
+002050
+002060*----------------------------------------------------------*
+002070* 1000-INICIALIZAR - CARGA EL MAESTRO DE EMPLEADOS           *
+002080*----------------------------------------------------------*
+002090 1000-INICIALIZAR.
+002100     MOVE "N" TO SW-FIN-ARCHIVO.
+002110     MOVE 0 TO CONTADOR.
+002120     OPEN INPUT NOMINA-ARCH.
+002130     IF NOT FS-OK
+002140         DISPLAY "No existe nomina previa, se inicia vacia."
+002150         GO TO 1000-EXIT
+002160     END-IF.
+002170     PERFORM UNTIL FIN-ARCHIVO
+002180         READ NOMINA-ARCH
+002190             AT END
+002200                 MOVE "S" TO SW-FIN-ARCHIVO
+002210             NOT AT END
+002220                 PERFORM 1100-CARGAR-RENGLON
+002230         END-READ
+002240     END-PERFORM.
+002250     CLOSE NOMINA-ARCH.
+002260 1000-EXIT.
+002270     EXIT.
+002280
+002290 1100-CARGAR-RENGLON.
+002300     IF CONTADOR < MAX-EMPLEADOS
+002310         ADD 1 TO CONTADOR
+002320         SET INDICE TO CONTADOR
+002330         MOVE NF-EMPLEADO-ID   TO EMPLEADO-ID(INDICE)
+002340         MOVE NF-NOMBRE        TO NOMBRE(INDICE)
+002350         MOVE NF-HORAS-TRAB    TO HORAS-TRAB(INDICE)
+002360         MOVE NF-TARIFA-HORA   TO TARIFA-HORA(INDICE)
+002370         MOVE NF-SALARIO-BRUTO TO SALARIO-BRUTO(INDICE)
+002380         MOVE NF-SALARIO-NETO  TO SALARIO-NETO(INDICE)
+002390         MOVE NF-BRUTO-YTD     TO BRUTO-YTD(INDICE)
+002400         MOVE NF-NETO-YTD      TO NETO-YTD(INDICE)
+002410     END-IF.
+002420
+002430*----------------------------------------------------------*
+002440* 2000-MENU - CICLO PRINCIPAL DE OPCIONES                    *
+002450*----------------------------------------------------------*
+002460 2000-MENU.
+002470     PERFORM UNTIL OPCION = 5
+002480         DISPLAY "1. Agregar Empleado"
+002490         DISPLAY "2. Mostrar Nomina"
+002500         DISPLAY "3. Generar Recibos de Pago"
+002510         DISPLAY "4. Procesar Tarjetas de Tiempo (Lote)"
+002520         DISPLAY "5. Salir"
+002530         DISPLAY "Seleccione una opcion: "
+002540         ACCEPT OPCION
+002550
+002560         EVALUATE OPCION
+002570             WHEN 1
+002580                 PERFORM 3000-AGREGAR-EMPLEADO THRU 3000-EXIT
+002590             WHEN 2
+002600                 PERFORM 4000-MOSTRAR-NOMINA THRU 4000-EXIT
+002610             WHEN 3
+002620                 PERFORM 5000-GENERAR-RECIBOS THRU 5000-EXIT
+002630             WHEN 4
+002640                 PERFORM 6000-PROCESAR-TARJETAS THRU 6000-EXIT
+002650             WHEN 5
+002660                 CONTINUE
+002670             WHEN OTHER
+002680                 DISPLAY "Opcion invalida, intente de nuevo."
+002690         END-EVALUATE
+002700     END-PERFORM.
+002710 2000-EXIT.
+002720     EXIT.
+002730
+002740*----------------------------------------------------------*
+002750* 3000-AGREGAR-EMPLEADO                                      *
+002760*----------------------------------------------------------*
+002770 3000-AGREGAR-EMPLEADO.
+002780     IF CONTADOR >= MAX-EMPLEADOS
+002790         DISPLAY "No se pueden agregar mas empleados."
+002800         GO TO 3000-EXIT
+002810     END-IF.
+002820
+002830     DISPLAY "Ingrese el ID del empleado: ".
+002840     ACCEPT TEMP-EMPLEADO-ID.
+002850
+002860     MOVE "N" TO ID-DUPLICADO.
+002870     PERFORM VARYING INDICE FROM 1 BY 1
+002880             UNTIL INDICE > CONTADOR OR ID-YA-EXISTE
+002890         IF EMPLEADO-ID(INDICE) = TEMP-EMPLEADO-ID
+002900             MOVE "S" TO ID-DUPLICADO
+002910         END-IF
+002920     END-PERFORM.
+002930
+002940     IF ID-YA-EXISTE
+002950         DISPLAY "Ya existe un empleado con ese ID."
+002960         GO TO 3000-EXIT
+002970     END-IF.
+002980
+002990     ADD 1 TO CONTADOR
+003000     SET INDICE TO CONTADOR
+003010     MOVE TEMP-EMPLEADO-ID TO EMPLEADO-ID(INDICE).
+003020
+003030     DISPLAY "Ingrese el nombre del empleado: ".
+003040     ACCEPT TEMP-NOMBRE.
+003050     MOVE TEMP-NOMBRE TO NOMBRE(INDICE).
+003060
+003070     DISPLAY "Ingrese las horas trabajadas: ".
+003080     ACCEPT TEMP-HORAS.
+003090     MOVE TEMP-HORAS TO HORAS-TRAB(INDICE).
+003100
+003110     DISPLAY "Ingrese la tarifa por hora: ".
+003120     ACCEPT TEMP-TARIFA.
+003130     MOVE TEMP-TARIFA TO TARIFA-HORA(INDICE).
+003140
+003150     IF TEMP-HORAS > HORAS-NORMALES
+003160         COMPUTE TEMP-HORAS-EXTRA = TEMP-HORAS - HORAS-NORMALES
+003170         COMPUTE TEMP-BRUTO = (HORAS-NORMALES * TEMP-TARIFA)
+003180             + (TEMP-HORAS-EXTRA * TEMP-TARIFA * FACTOR-EXTRA)
+003190     ELSE
+003200         COMPUTE TEMP-BRUTO = TEMP-HORAS * TEMP-TARIFA
+003210     END-IF.
+003220     MOVE TEMP-BRUTO TO SALARIO-BRUTO(INDICE).
+003230
+003240     MOVE TEMP-BRUTO TO BRUTO-CONSULTA.
+003250     PERFORM 3100-BUSCAR-TRAMO.
+003260
+003270     COMPUTE TEMP-NETO = TEMP-BRUTO
+003280             - (TEMP-BRUTO * TASA-IMP-APLICADA)
+003290             - (TEMP-BRUTO * TASA-DED-APLICADA).
+003300     MOVE TEMP-NETO TO SALARIO-NETO(INDICE).
+003310     MOVE TEMP-BRUTO TO BRUTO-YTD(INDICE).
+003320     MOVE TEMP-NETO TO NETO-YTD(INDICE).
+003330     PERFORM 8000-GUARDAR-NOMINA THRU 8000-EXIT.
+003340
+003350     DISPLAY "Empleado agregado exitosamente.".
+003360 3000-EXIT.
+003370     EXIT.
+003380
+003390*----------------------------------------------------------*
+003400* 3100-BUSCAR-TRAMO - LOCALIZA LA TASA SEGUN EL BRUTO        *
+003410*----------------------------------------------------------*
+003420 3100-BUSCAR-TRAMO.
+003430     SET TI-INDICE TO 1.
+003440     SEARCH TRAMO-IMPUESTO
+003450         AT END
+003460             SET TI-INDICE TO 4
+003470         WHEN BRUTO-CONSULTA <= TI-LIMITE(TI-INDICE)
+003480             CONTINUE
+003490     END-SEARCH.
+003500     MOVE TI-TASA-IMP(TI-INDICE) TO TASA-IMP-APLICADA.
+003510     MOVE TI-TASA-DED(TI-INDICE) TO TASA-DED-APLICADA.
+003520
+003530*----------------------------------------------------------*
+003540* 4000-MOSTRAR-NOMINA                                        *
+003550*----------------------------------------------------------*
+003560 4000-MOSTRAR-NOMINA.
+003570     IF CONTADOR = 0
+003580         DISPLAY "No hay empleados registrados en la nomina."
+003590         GO TO 4000-EXIT
+003600     END-IF.
+003610
+003620     DISPLAY "=== REPORTE DE NOMINA ===".
+003630     DISPLAY "ID    Nombre          Horas Tarifa  Bruto  Neto".
+003640     DISPLAY "-----------------------------------------------".
+003650
+003660     PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > CONTADOR
+003670         DISPLAY EMPLEADO-ID(INDICE) SPACE
+003680                 NOMBRE(INDICE) SPACE
+003690                 HORAS-TRAB(INDICE) SPACE
+003700                 TARIFA-HORA(INDICE) SPACE
+003710                 SALARIO-BRUTO(INDICE) SPACE
+003720                 SALARIO-NETO(INDICE)
+003730     END-PERFORM.
+003740
+003750     DISPLAY "-----------------------------------------------".
+003760 4000-EXIT.
+003770     EXIT.
+003780
+003790*----------------------------------------------------------*
+003800* 5000-GENERAR-RECIBOS - RECIBO DE PAGO POR EMPLEADO         *
+003810*----------------------------------------------------------*
+003820 5000-GENERAR-RECIBOS.
+003830     IF CONTADOR = 0
+003840         DISPLAY "No hay empleados registrados en la nomina."
+003850         GO TO 5000-EXIT
+003860     END-IF.
+003870
+003880     OPEN OUTPUT RECIBOS.
+003890     IF NOT FS-RECIBOS-OK
+003900         DISPLAY "No se pudo crear el archivo de recibos."
+003910         GO TO 5000-EXIT
+003920     END-IF.
+003930
+003940     PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > CONTADOR
+003950         PERFORM 5010-ESCRIBIR-RECIBO
+003960     END-PERFORM.
+003970     CLOSE RECIBOS.
+003980     DISPLAY "Recibos de pago generados en RECIBOS.TXT.".
+003990 5000-EXIT.
+004000     EXIT.
+004010
+004020 5010-ESCRIBIR-RECIBO.
+004030     MOVE SALARIO-BRUTO(INDICE) TO BRUTO-CONSULTA.
+004040     PERFORM 3100-BUSCAR-TRAMO.
+004050     COMPUTE RC-IMPUESTO-MONTO =
+004060             SALARIO-BRUTO(INDICE) * TASA-IMP-APLICADA.
+004070     COMPUTE RC-DEDUCCION-MONTO =
+004080             SALARIO-BRUTO(INDICE) * TASA-DED-APLICADA.
+004090     MOVE SALARIO-BRUTO(INDICE)  TO RC-BRUTO-ED.
+004100     MOVE RC-IMPUESTO-MONTO      TO RC-IMP-ED.
+004110     MOVE RC-DEDUCCION-MONTO     TO RC-DED-ED.
+004120     MOVE SALARIO-NETO(INDICE)   TO RC-NETO-ED.
+004130
+004140     MOVE SPACES TO RC-REGISTRO.
+004150     STRING "==== RECIBO DE PAGO ===="
+004160         DELIMITED BY SIZE INTO RC-REGISTRO.
+004170     WRITE RC-REGISTRO.
+004180
+004190     MOVE SPACES TO RC-REGISTRO.
+004200     STRING "Empleado: " EMPLEADO-ID(INDICE) " " NOMBRE(INDICE)
+004210         DELIMITED BY SIZE INTO RC-REGISTRO.
+004220     WRITE RC-REGISTRO.
+004230
+004240     MOVE SPACES TO RC-REGISTRO.
+004250     STRING "Salario Bruto:      " RC-BRUTO-ED
+004260         DELIMITED BY SIZE INTO RC-REGISTRO.
+004270     WRITE RC-REGISTRO.
+004280
+004290     MOVE SPACES TO RC-REGISTRO.
+004300     STRING "Deduccion Impuestos: -" RC-IMP-ED
+004310         DELIMITED BY SIZE INTO RC-REGISTRO.
+004320     WRITE RC-REGISTRO.
+004330
+004340     MOVE SPACES TO RC-REGISTRO.
+004350     STRING "Otras Deducciones:   -" RC-DED-ED
+004360         DELIMITED BY SIZE INTO RC-REGISTRO.
+004370     WRITE RC-REGISTRO.
+004380
+004390     MOVE SPACES TO RC-REGISTRO.
+004400     STRING "Salario Neto:        " RC-NETO-ED
+004410         DELIMITED BY SIZE INTO RC-REGISTRO.
+004420     WRITE RC-REGISTRO.
+004430
+004440     MOVE SPACES TO RC-REGISTRO.
+004450     WRITE RC-REGISTRO.
+004460
+004470*----------------------------------------------------------*
+004480* 6000-PROCESAR-TARJETAS - LOTE DE TARJETAS DE TIEMPO        *
+004490*----------------------------------------------------------*
+004500 6000-PROCESAR-TARJETAS.
+004510     MOVE "N" TO SW-FIN-TARJETAS.
+004520     MOVE 0 TO TC-CONTADOR-PROC.
+004530     MOVE 0 TO TC-CONTADOR-ERROR.
+004540     OPEN INPUT TARJETAS.
+004550     IF NOT FS-TARJETAS-OK
+004560         DISPLAY "No se encontro el archivo de tarjetas."
+004570         GO TO 6000-EXIT
+004580     END-IF.
+004590
+004600     OPEN OUTPUT REPNOMINA.
+004610     IF NOT FS-REPNOMINA-OK
+004620         DISPLAY "No se pudo crear el reporte de nomina."
+004630         CLOSE TARJETAS
+004640         GO TO 6000-EXIT
+004650     END-IF.
+004660
+004670     PERFORM UNTIL FIN-TARJETAS
+004680         READ TARJETAS
+004690             AT END
+004700                 MOVE "S" TO SW-FIN-TARJETAS
+004710             NOT AT END
+004720                 PERFORM 6010-PROCESAR-RENGLON THRU 6010-EXIT
+004730         END-READ
+004740     END-PERFORM.
+004750
+004760     CLOSE TARJETAS.
+004770     CLOSE REPNOMINA.
+004780     PERFORM 8000-GUARDAR-NOMINA THRU 8000-EXIT.
+004790     DISPLAY "Tarjetas procesadas: " TC-CONTADOR-PROC.
+004800     DISPLAY "Empleados no encontrados: " TC-CONTADOR-ERROR.
+004810     DISPLAY "Reporte generado en REPNOMINA.TXT.".
+004820 6000-EXIT.
+004830     EXIT.
+004840
+004850*----------------------------------------------------------*
+004860* 6010-PROCESAR-RENGLON - RECALCULA UN EMPLEADO DE LA       *
+004870*                         TARJETA Y ACUMULA SUS YTD          *
+004880*----------------------------------------------------------*
+004890 6010-PROCESAR-RENGLON.
+004900     MOVE 0 TO TC-INDICE-HALLADO.
+004910     PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > CONTADOR
+004920         IF EMPLEADO-ID(INDICE) = TJ-EMPLEADO-ID
+004930             SET TC-INDICE-HALLADO TO INDICE
+004940         END-IF
+004950     END-PERFORM.
+004960
+004970     IF TC-INDICE-HALLADO = 0
+004980         ADD 1 TO TC-CONTADOR-ERROR
+004990         MOVE SPACES TO RN-REGISTRO
+005000         STRING "No encontrado: " TJ-EMPLEADO-ID
+005010             DELIMITED BY SIZE INTO RN-REGISTRO
+005020         WRITE RN-REGISTRO
+005030         GO TO 6010-EXIT
+005040     END-IF.
+005050
+005060     SET INDICE TO TC-INDICE-HALLADO.
+005070     MOVE TJ-HORAS TO HORAS-TRAB(INDICE).
+005080
+005090     IF TJ-HORAS > HORAS-NORMALES
+005100         COMPUTE TEMP-HORAS-EXTRA = TJ-HORAS - HORAS-NORMALES
+005110         MOVE TARIFA-HORA(INDICE) TO TEMP-TARIFA
+005120         COMPUTE TEMP-BRUTO = (HORAS-NORMALES * TEMP-TARIFA)
+005130             + (TEMP-HORAS-EXTRA * TEMP-TARIFA * FACTOR-EXTRA)
+005140     ELSE
+005150         COMPUTE TEMP-BRUTO = TJ-HORAS * TARIFA-HORA(INDICE)
+005160     END-IF.
+005170     MOVE TEMP-BRUTO TO SALARIO-BRUTO(INDICE).
+005180
+005190     MOVE TEMP-BRUTO TO BRUTO-CONSULTA.
+005200     PERFORM 3100-BUSCAR-TRAMO.
+005210
+005220     COMPUTE TEMP-NETO = TEMP-BRUTO
+005230             - (TEMP-BRUTO * TASA-IMP-APLICADA)
+005240             - (TEMP-BRUTO * TASA-DED-APLICADA).
+005250     MOVE TEMP-NETO TO SALARIO-NETO(INDICE).
+005260
+005270     ADD TEMP-BRUTO TO BRUTO-YTD(INDICE).
+005280     ADD TEMP-NETO TO NETO-YTD(INDICE).
+005290
+005300     ADD 1 TO TC-CONTADOR-PROC.
+005310     MOVE HORAS-TRAB(INDICE)    TO TC-HORAS-ED.
+005320     MOVE TARIFA-HORA(INDICE)   TO TC-TARIFA-ED.
+005330     MOVE SALARIO-BRUTO(INDICE) TO TC-BRUTO-ED.
+005340     MOVE SALARIO-NETO(INDICE)  TO TC-NETO-ED.
+005350     MOVE SPACES TO RN-REGISTRO.
+005360     STRING EMPLEADO-ID(INDICE) " " NOMBRE(INDICE) " "
+005370             TC-HORAS-ED " " TC-TARIFA-ED " "
+005380             TC-BRUTO-ED " " TC-NETO-ED
+005390         DELIMITED BY SIZE INTO RN-REGISTRO.
+005400     WRITE RN-REGISTRO.
+005410 6010-EXIT.
+005420     EXIT.
+005430
+005440*----------------------------------------------------------*
+005450* 8000-GUARDAR-NOMINA - GRABA LA TABLA AL ARCHIVO            *
+005460*----------------------------------------------------------*
+005470 8000-GUARDAR-NOMINA.
+005480     OPEN OUTPUT NOMINA-ARCH.
+005490     PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > CONTADOR
+005500         MOVE EMPLEADO-ID(INDICE)   TO NF-EMPLEADO-ID
+005510         MOVE NOMBRE(INDICE)        TO NF-NOMBRE
+005520         MOVE HORAS-TRAB(INDICE)    TO NF-HORAS-TRAB
+005530         MOVE TARIFA-HORA(INDICE)   TO NF-TARIFA-HORA
+005540         MOVE SALARIO-BRUTO(INDICE) TO NF-SALARIO-BRUTO
+005550         MOVE SALARIO-NETO(INDICE)  TO NF-SALARIO-NETO
+005560         MOVE BRUTO-YTD(INDICE)     TO NF-BRUTO-YTD
+005570         MOVE NETO-YTD(INDICE)      TO NF-NETO-YTD
+005580         WRITE NF-REGISTRO
+005590     END-PERFORM.
+005600     CLOSE NOMINA-ARCH.
+005610 8000-EXIT.
+005620     EXIT.
