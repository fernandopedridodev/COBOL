@@ -1,17 +1,186 @@
- IDENTIFICATION DIVISION.
-       PROGRAM-ID. ParImpar.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUMERO      PIC 9(4).
-       01 RESTO       PIC 9.
-       PROCEDURE DIVISION.
-           DISPLAY "Ingrese un número: ".
-           ACCEPT NUMERO.
-           COMPUTE RESTO = NUMERO MOD 2.
-           IF RESTO = 0 THEN
-               DISPLAY "El número es par."
-           ELSE
-               DISPLAY "El número es impar."
-           END-IF.
-           STOP RUN.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ParImpar.
+000030 AUTHOR. DEPARTAMENTO DE SISTEMAS.
+000040 INSTALLATION. DEPARTAMENTO DE NOMINA.
+000050 DATE-WRITTEN. 2024-02-10.
+000060 DATE-COMPILED. 2026-08-09.
+000070*----------------------------------------------------------*
+000080* HISTORIAL DE MODIFICACIONES                               *
+000090*----------------------------------------------------------*
+000100* 2024-02-10  JGM  VERSION INICIAL.                          *
+000110* 2026-08-09  DSI  SE AGREGA EL MODO POR LOTES QUE LEE UN    *
+000120*                  ARCHIVO DE NUMEROS Y CLASIFICA CADA UNO,  *
+000130*                  MAS EL RESUMEN DE PARES E IMPARES.        *
+000140* 2026-08-09  DSI  SE VALIDA QUE LA ENTRADA SEA NUMERICA Y   *
+000150*                  QUEPA EN PIC 9(4) ANTES DE CLASIFICARLA,  *
+000160*                  CON REINGRESO EN CASO DE ERROR.           *
+000170* 2026-08-09  DSI  SE CAMBIA STOP RUN POR GOBACK PARA QUE EL  *
+000180*                  PROGRAMA PUEDA SER INVOCADO COMO           *
+000190*                  SUBPROGRAMA DESDE UN MENU UNIFICADO.       *
+000200* 2026-08-09  DSI  SE REINICIA OPCION AL INICIO DEL PROGRAMA  *
+000210*                  PARA QUE EL MENU FUNCIONE AL SER LLAMADO   *
+000220*                  VARIAS VECES DESDE EL MENU UNIFICADO.      *
+000230* 2026-08-09  DSI  LA ENTRADA SE JUSTIFICA A LA DERECHA Y SE  *
+000240*                  RELLENA CON CEROS ANTES DE LA PRUEBA       *
+000250*                  NUMERICA, PARA QUE UN VALOR DE MENOS DE    *
+000260*                  4 DIGITOS NO SE RECHACE COMO INVALIDO.     *
+000270*----------------------------------------------------------*
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT NUMEROS ASSIGN TO "NUMEROS.DAT"
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS FS-NUMEROS.
+000340
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  NUMEROS
+000380     LABEL RECORDS ARE STANDARD.
+000390 01  NM-REGISTRO       PIC X(04).
+000400
+000410 WORKING-STORAGE SECTION.
+000420 01  NUMERO            PIC 9(4).
+000430 01  NM-ENTRADA        PIC X(04) JUSTIFIED RIGHT.
+000440 01  NM-LONGITUD       PIC 9(02) VALUE 0.
+000450 01  RESTO             PIC 9.
+000460 01  COCIENTE-DESCARTE PIC 9(4).
+000470 01  OPCION            PIC 9 VALUE 0.
+000480
+000490 01  ENTRADA-NUMERO    PIC X(04) JUSTIFIED RIGHT.
+000500 01  ENTRADA-VALIDA    PIC X(01) VALUE "N".
+000510     88  ES-VALIDA               VALUE "S".
+000520
+000530 01  FS-NUMEROS        PIC X(02) VALUE "00".
+000540     88  FS-OK                   VALUE "00".
+000550     88  FS-FIN-ARCHIVO          VALUE "10".
+000560
+000570 01  SW-FIN-ARCHIVO    PIC X(01) VALUE "N".
+000580     88  FIN-ARCHIVO             VALUE "S".
+000590
+000600 01  CONTADOR-PARES    PIC 9(5) VALUE 0.
+000610 01  CONTADOR-IMPARES  PIC 9(5) VALUE 0.
+000620
+000630 PROCEDURE DIVISION.
+000640*============================================================
+000650* 0000-MAINLINE
+000660*============================================================
+000670 0000-MAINLINE.
+000680     MOVE 0 TO OPCION.
+000690     PERFORM 2000-MENU THRU 2000-EXIT.
+000700     DISPLAY "Gracias por usar el sistema.".
+000710     GOBACK.
+000720
+000730*----------------------------------------------------------*
+000740* 2000-MENU - CICLO PRINCIPAL DE OPCIONES                    *
+000750*----------------------------------------------------------*
+000760 2000-MENU.
+000770     PERFORM UNTIL OPCION = 3
+000780         DISPLAY "1. Clasificar un Numero"
+000790         DISPLAY "2. Clasificar Numeros desde Archivo"
+000800         DISPLAY "3. Salir"
+000810         DISPLAY "Seleccione una opcion: "
+000820         ACCEPT OPCION
+000830
+000840         EVALUATE OPCION
+000850             WHEN 1
+000860                 PERFORM 3000-MODO-INDIVIDUAL THRU 3000-EXIT
+000870             WHEN 2
+000880                 PERFORM 4000-MODO-LOTE THRU 4000-EXIT
+000890             WHEN 3
+000900                 CONTINUE
+000910             WHEN OTHER
+000920                 DISPLAY "Opcion invalida, intente de nuevo."
+000930         END-EVALUATE
+000940     END-PERFORM.
+000950 2000-EXIT.
+000960     EXIT.
+000970
+000980*----------------------------------------------------------*
+000990* 3000-MODO-INDIVIDUAL - CLASIFICA UN NUMERO INGRESADO       *
+001000*                        POR TECLADO, CON VALIDACION          *
+001010*----------------------------------------------------------*
+001020 3000-MODO-INDIVIDUAL.
+001030     MOVE "N" TO ENTRADA-VALIDA.
+001040     PERFORM UNTIL ES-VALIDA
+001050         DISPLAY "Ingrese un numero (0-9999): "
+001060         ACCEPT ENTRADA-NUMERO
+001070         INSPECT ENTRADA-NUMERO REPLACING LEADING SPACE BY ZERO
+001080         IF ENTRADA-NUMERO IS NUMERIC
+001090             MOVE "S" TO ENTRADA-VALIDA
+001100         ELSE
+001110             DISPLAY "Entrada invalida, debe ser numerica."
+001120         END-IF
+001130     END-PERFORM.
+001140     MOVE ENTRADA-NUMERO TO NUMERO.
+001150     PERFORM 3100-CLASIFICAR.
+001160 3000-EXIT.
+001170     EXIT.
+001180
+001190*----------------------------------------------------------*
+001200* 3100-CLASIFICAR - DETERMINA PAR O IMPAR Y LO MUESTRA       *
+001210*----------------------------------------------------------*
+001220 3100-CLASIFICAR.
+001230     DIVIDE NUMERO BY 2 GIVING COCIENTE-DESCARTE REMAINDER RESTO.
+001240     IF RESTO = 0
+001250         DISPLAY "El numero es par."
+001260     ELSE
+001270         DISPLAY "El numero es impar."
+001280     END-IF.
+001290
+001300*----------------------------------------------------------*
+001310* 4000-MODO-LOTE - CLASIFICA TODOS LOS NUMEROS DE UN ARCHIVO *
+001320*----------------------------------------------------------*
+001330 4000-MODO-LOTE.
+001340     MOVE "N" TO SW-FIN-ARCHIVO.
+001350     MOVE 0 TO CONTADOR-PARES.
+001360     MOVE 0 TO CONTADOR-IMPARES.
+001370     OPEN INPUT NUMEROS.
+001380     IF NOT FS-OK
+001390         DISPLAY "No se pudo abrir el archivo de numeros."
+001400         GO TO 4000-EXIT
+001410     END-IF.
+001420
+001430     PERFORM UNTIL FIN-ARCHIVO
+001440         READ NUMEROS
+001450             AT END
+001460                 MOVE "S" TO SW-FIN-ARCHIVO
+001470             NOT AT END
+001480                 PERFORM 4100-PROCESAR-RENGLON THRU 4100-EXIT
+001490         END-READ
+001500     END-PERFORM.
+001510     CLOSE NUMEROS.
+001520
+001530     DISPLAY "Total de pares: " CONTADOR-PARES.
+001540     DISPLAY "Total de impares: " CONTADOR-IMPARES.
+001550 4000-EXIT.
+001560     EXIT.
+001570
+001580*----------------------------------------------------------*
+001590* 4100-PROCESAR-RENGLON - VALIDA Y CLASIFICA UN RENGLON      *
+001600*----------------------------------------------------------*
+001610 4100-PROCESAR-RENGLON.
+001620     MOVE 0 TO NM-LONGITUD.
+001630     INSPECT NM-REGISTRO TALLYING NM-LONGITUD
+001640         FOR CHARACTERS BEFORE INITIAL SPACE.
+001650     IF NM-LONGITUD = 0
+001660         DISPLAY "Renglon invalido, se omite: " NM-REGISTRO
+001670         GO TO 4100-EXIT
+001680     END-IF.
+001690     MOVE NM-REGISTRO(1:NM-LONGITUD) TO NM-ENTRADA.
+001700     INSPECT NM-ENTRADA REPLACING LEADING SPACE BY ZERO.
+001710     IF NM-ENTRADA IS NOT NUMERIC
+001720         DISPLAY "Renglon invalido, se omite: " NM-REGISTRO
+001730         GO TO 4100-EXIT
+001740     END-IF.
+001750
+001760     MOVE NM-ENTRADA TO NUMERO.
+001770     DIVIDE NUMERO BY 2 GIVING COCIENTE-DESCARTE REMAINDER RESTO.
+001780     IF RESTO = 0
+001790         ADD 1 TO CONTADOR-PARES
+001800         DISPLAY NM-REGISTRO " es par."
+001810     ELSE
+001820         ADD 1 TO CONTADOR-IMPARES
+001830         DISPLAY NM-REGISTRO " es impar."
+001840     END-IF.
+001850 4100-EXIT.
+001860     EXIT.
